@@ -0,0 +1,23 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MenuEmployes.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+LINKAGE SECTION.
+01  Choix PIC 9.
+PROCEDURE DIVISION USING Choix.
+Debut.
+     DISPLAY " " LINE 1 ERASE TO END OF SCREEN
+     DISPLAY "==========================================" LINE 3 COLUMN 10
+     DISPLAY "          GESTION DES EMPLOYES             " LINE 4 COLUMN 10
+     DISPLAY "==========================================" LINE 5 COLUMN 10
+     DISPLAY "1. Ajouter un employe                      " LINE 7  COLUMN 10
+     DISPLAY "2. Rechercher des employes                 " LINE 8  COLUMN 10
+     DISPLAY "3. Lister les employes                     " LINE 9  COLUMN 10
+     DISPLAY "4. Modifier / supprimer un employe         " LINE 10 COLUMN 10
+     DISPLAY "5. Statistiques des effectifs (par service)" LINE 11 COLUMN 10
+     DISPLAY "6. Imprimer le listing des employes        " LINE 12 COLUMN 10
+     DISPLAY "9. Quitter                                 " LINE 14 COLUMN 10
+     DISPLAY "Votre choix : " LINE 16 COLUMN 10
+     ACCEPT Choix LINE 16 COLUMN 25
+     EXIT PROGRAM.
