@@ -5,19 +5,67 @@ DATA DIVISION.
 WORKING-STORAGE SECTION.
 01  Choix PIC 9.
 	88 Fin VALUE 9.
+01  Mode-Liste PIC X VALUE "L".
+	88 Mode-Liste-Detail    VALUE "L".
+	88 Mode-Liste-Stats     VALUE "S".
+	88 Mode-Liste-Impr      VALUE "P".
+01  WS-Nb-Tentatives PIC 9 VALUE 0.
+01  WS-Max-Tentatives PIC 9 VALUE 3.
+01  WS-Reponse PIC X VALUE "O".
+	88 WS-Reponse-Oui VALUE "O", "o".
+COPY "TransCtx.cpy".
 PROCEDURE DIVISION.
 BeginPgm.
-       	CALL "ORALogon"
-       	CALL "MenuEmployes" USING Choix
-       	PERFORM TEST BEFORE UNTIL Fin
+       	PERFORM Connexion-Oracle
+       	IF NOT ct-abandonner
+       		CALL "MenuEmployes" USING Choix
+       	END-IF
+       	PERFORM TEST BEFORE UNTIL Fin OR ct-abandonner
        		EVALUATE Choix
-       			WHEN 1 CALL "AjouterEmployes"
-       			WHEN 2 CALL "RechercherEmployes"
-       			WHEN 3 CALL "ListerEmployes"
-       		END-EVALUATE		
-		CALL "MenuEmployes" USING Choix
+       			WHEN 1 CALL "AjouterEmployes" USING contexte-transaction
+       			WHEN 2 CALL "RechercherEmployes" USING contexte-transaction
+       			WHEN 3 MOVE "L" TO Mode-Liste
+       			       CALL "ListerEmployes" USING contexte-transaction, Mode-Liste
+       			WHEN 4 CALL "ModifierEmployes" USING contexte-transaction
+       			WHEN 5 MOVE "S" TO Mode-Liste
+       			       CALL "ListerEmployes" USING contexte-transaction, Mode-Liste
+       			WHEN 6 MOVE "P" TO Mode-Liste
+       			       CALL "ListerEmployes" USING contexte-transaction, Mode-Liste
+       		END-EVALUATE
+       		IF ct-reessayer-logon
+       			PERFORM Connexion-Oracle
+       		END-IF
+       		IF NOT ct-abandonner AND NOT Fin
+       			CALL "MenuEmployes" USING Choix
+       		END-IF
 	END-PERFORM
-	CALL "ORALogoff"	
+	IF ct-abandonner
+		DISPLAY "ARRET DU PROGRAMME" LINE 24 COLUMN 1 ERASE TO END OF LINE
+	END-IF
+	CALL "ORALogoff"
 	STOP RUN.
-		
-           
\ No newline at end of file
+
+*> Encapsule le CALL "ORALogon" : le listener Oracle n'est pas
+*> toujours démarré au moment ou l'operateur lance le programme le
+*> matin, donc on retente la connexion plutot que de laisser
+*> l'operateur tomber sur des erreurs Oracle a chaque choix du menu.
+Connexion-Oracle.
+	MOVE 0 TO WS-Nb-Tentatives
+	MOVE "O" TO WS-Reponse
+	PERFORM TEST BEFORE UNTIL ct-poursuivre OR NOT WS-Reponse-Oui
+		CALL "ORALogon" USING contexte-transaction
+		ADD 1 TO WS-Nb-Tentatives
+		IF NOT ct-poursuivre
+			DISPLAY "Connexion Oracle impossible (tentative "
+				WS-Nb-Tentatives "/" WS-Max-Tentatives ")"
+				LINE 22 COLUMN 1 ERASE TO END OF LINE
+			IF WS-Nb-Tentatives >= WS-Max-Tentatives
+				DISPLAY "Nouvel essai (O/N) ? " LINE 23 COLUMN 1
+				ACCEPT WS-Reponse LINE 23 COLUMN 23
+				MOVE 0 TO WS-Nb-Tentatives
+			END-IF
+		END-IF
+	END-PERFORM
+	IF NOT ct-poursuivre AND NOT WS-Reponse-Oui
+		SET ct-abandonner TO TRUE
+	END-IF.
