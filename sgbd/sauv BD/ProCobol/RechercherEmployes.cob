@@ -0,0 +1,170 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RechercherEmployes.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY "Employes.cpy".
+01  Choix-Recherche      PIC 9 VALUE 0.
+	88 Fin-Recherche VALUE 9.
+01  WS-Matricule-Cle     PIC 9(06).
+01  WS-Departement-Cle   PIC X(04).
+01  WS-Nom-Partiel-Cle   PIC X(20).
+01  WS-Date-Debut-Cle    PIC 9(08).
+01  WS-Date-Fin-Cle      PIC 9(08).
+01  eof PIC 9.
+	88 eof-true VALUE 1.
+	88 eof-false VALUE 0.
+LINKAGE SECTION.
+COPY "TransCtx.cpy".
+PROCEDURE DIVISION USING contexte-transaction.
+Debut.
+     MOVE "RECHEMP" TO ct-programme
+     PERFORM TEST BEFORE UNTIL Fin-Recherche
+        PERFORM Afficher-Sous-Menu
+        EVALUATE Choix-Recherche
+           WHEN 1 PERFORM Rechercher-Par-Matricule
+           WHEN 2 PERFORM Rechercher-Par-Departement
+           WHEN 3 PERFORM Rechercher-Par-Periode-Embauche
+           WHEN 4 PERFORM Rechercher-Par-Nom-Partiel
+        END-EVALUATE
+     END-PERFORM
+     EXIT PROGRAM.
+
+Afficher-Sous-Menu.
+     DISPLAY " " LINE 1 ERASE TO END OF SCREEN
+     DISPLAY "RECHERCHE D'EMPLOYES" LINE 3 COLUMN 10
+     DISPLAY "1. Par matricule (cle exacte)      " LINE 5 COLUMN 10
+     DISPLAY "2. Par departement                 " LINE 6 COLUMN 10
+     DISPLAY "3. Par periode d'embauche          " LINE 7 COLUMN 10
+     DISPLAY "4. Par nom (recherche partielle)   " LINE 8 COLUMN 10
+     DISPLAY "9. Retour au menu principal        " LINE 10 COLUMN 10
+     DISPLAY "Votre choix : " LINE 12 COLUMN 10
+     ACCEPT Choix-Recherche LINE 12 COLUMN 25.
+
+*> Recherche exacte par cle primaire : un seul enregistrement au plus,
+*> donc pas de curseur, juste un SELECT direct comme dans
+*> ModifierEmployes.
+Rechercher-Par-Matricule.
+     MOVE "PAR-MATRICULE" TO ct-paragraphe
+     DISPLAY "Matricule recherche : " LINE 14 COLUMN 10
+     ACCEPT WS-Matricule-Cle LINE 14 COLUMN 33
+*>   EXEC SQL
+*>       SELECT * INTO :enreg-employe
+*>       FROM EMPLOYES
+*>       WHERE MATRICULE = :WS-Matricule-Cle
+*>   END-EXEC.
+     EVALUATE TRUE
+        WHEN ct-sqlstate-class = "02"
+           DISPLAY "Aucun employe avec ce matricule. "
+                   LINE 16 COLUMN 10 ERASE TO END OF LINE
+        WHEN ct-sqlstate-ok
+           PERFORM Afficher-Employe
+        WHEN OTHER
+           CALL "ORAError" USING contexte-transaction
+     END-EVALUATE.
+
+*> Recherche multi-lignes : meme technique curseur OPEN/FETCH/CLOSE
+*> que ListerEmployes.Lister-Ecran, un curseur et un paragraphe de
+*> FETCH distincts par mode de recherche.
+Rechercher-Par-Departement.
+     MOVE "PAR-DEPARTEMENT" TO ct-paragraphe
+     DISPLAY "Departement recherche : " LINE 14 COLUMN 10
+     ACCEPT WS-Departement-Cle LINE 14 COLUMN 35
+*>   EXEC SQL
+*>       DECLARE C-DEPT CURSOR FOR
+*>       SELECT * FROM EMPLOYES
+*>       WHERE DEPARTEMENT = :WS-Departement-Cle
+*>   END-EXEC.
+*>   EXEC SQL OPEN C-DEPT END-EXEC.
+     DISPLAY " " LINE 16 COLUMN 1 ERASE TO END OF SCREEN
+     SET eof-false TO TRUE
+     PERFORM Fetch-Dept
+     PERFORM TEST BEFORE UNTIL eof-true
+        PERFORM Afficher-Employe
+        PERFORM Fetch-Dept
+     END-PERFORM.
+*>   EXEC SQL CLOSE C-DEPT END-EXEC.
+
+Fetch-Dept.
+*>   EXEC SQL FETCH C-DEPT INTO :enreg-employe END-EXEC.
+     IF ct-sqlstate-class = "02"
+        SET eof-true TO TRUE
+     ELSE
+        IF NOT ct-sqlstate-ok
+           CALL "ORAError" USING contexte-transaction
+           SET eof-true TO TRUE
+        END-IF
+     END-IF.
+
+Rechercher-Par-Periode-Embauche.
+     MOVE "PAR-PERIODE" TO ct-paragraphe
+     DISPLAY "Date d'embauche debut (AAAAMMJJ) : " LINE 14 COLUMN 10
+     ACCEPT WS-Date-Debut-Cle LINE 14 COLUMN 46
+     DISPLAY "Date d'embauche fin   (AAAAMMJJ) : " LINE 15 COLUMN 10
+     ACCEPT WS-Date-Fin-Cle LINE 15 COLUMN 46
+*>   EXEC SQL
+*>       DECLARE C-PERIODE CURSOR FOR
+*>       SELECT * FROM EMPLOYES
+*>       WHERE DATE_EMBAUCHE BETWEEN :WS-Date-Debut-Cle
+*>                                AND :WS-Date-Fin-Cle
+*>   END-EXEC.
+*>   EXEC SQL OPEN C-PERIODE END-EXEC.
+     DISPLAY " " LINE 16 COLUMN 1 ERASE TO END OF SCREEN
+     SET eof-false TO TRUE
+     PERFORM Fetch-Periode
+     PERFORM TEST BEFORE UNTIL eof-true
+        PERFORM Afficher-Employe
+        PERFORM Fetch-Periode
+     END-PERFORM.
+*>   EXEC SQL CLOSE C-PERIODE END-EXEC.
+
+Fetch-Periode.
+*>   EXEC SQL FETCH C-PERIODE INTO :enreg-employe END-EXEC.
+     IF ct-sqlstate-class = "02"
+        SET eof-true TO TRUE
+     ELSE
+        IF NOT ct-sqlstate-ok
+           CALL "ORAError" USING contexte-transaction
+           SET eof-true TO TRUE
+        END-IF
+     END-IF.
+
+Rechercher-Par-Nom-Partiel.
+     MOVE "PAR-NOM-PARTIEL" TO ct-paragraphe
+     DISPLAY "Fragment du nom recherche : " LINE 14 COLUMN 10
+     ACCEPT WS-Nom-Partiel-Cle LINE 14 COLUMN 39
+*>   EXEC SQL
+*>       DECLARE C-NOM CURSOR FOR
+*>       SELECT * FROM EMPLOYES
+*>       WHERE NOM LIKE '%' || :WS-Nom-Partiel-Cle || '%'
+*>   END-EXEC.
+*>   EXEC SQL OPEN C-NOM END-EXEC.
+     DISPLAY " " LINE 16 COLUMN 1 ERASE TO END OF SCREEN
+     SET eof-false TO TRUE
+     PERFORM Fetch-Nom
+     PERFORM TEST BEFORE UNTIL eof-true
+        PERFORM Afficher-Employe
+        PERFORM Fetch-Nom
+     END-PERFORM.
+*>   EXEC SQL CLOSE C-NOM END-EXEC.
+
+Fetch-Nom.
+*>   EXEC SQL FETCH C-NOM INTO :enreg-employe END-EXEC.
+     IF ct-sqlstate-class = "02"
+        SET eof-true TO TRUE
+     ELSE
+        IF NOT ct-sqlstate-ok
+           CALL "ORAError" USING contexte-transaction
+           SET eof-true TO TRUE
+        END-IF
+     END-IF.
+
+*> Presentation commune d'un employe trouve, partagee par les quatre
+*> modes de recherche.
+Afficher-Employe.
+     DISPLAY matricule-employe OF enreg-employe " "
+             nom-employe OF enreg-employe " "
+             prenom-employe OF enreg-employe " "
+             departement-employe OF enreg-employe " "
+             fonction-employe OF enreg-employe
+             LINE 16 COLUMN 10 ERASE TO END OF LINE.
