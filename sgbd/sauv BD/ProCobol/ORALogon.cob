@@ -0,0 +1,35 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ORALogon.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  WS-Userid                   PIC X(30).
+01  WS-Password                 PIC X(30).
+LINKAGE SECTION.
+COPY "TransCtx.cpy".
+PROCEDURE DIVISION USING contexte-transaction.
+Debut.
+     MOVE "ORALOGON"      TO ct-programme
+     MOVE "DEBUT"         TO ct-paragraphe
+
+     DISPLAY "Identifiant Oracle : " LINE 20 COLUMN 1
+     ACCEPT  WS-Userid              LINE 20 COLUMN 23
+     DISPLAY "Mot de passe        : " LINE 21 COLUMN 1
+     ACCEPT  WS-Password            LINE 21 COLUMN 23 WITH NO ECHO
+
+*>   EXEC SQL
+*>       CONNECT :WS-Userid IDENTIFIED BY :WS-Password
+*>   END-EXEC.
+
+     IF WS-Userid = SPACES OR WS-Password = SPACES
+        MOVE "08"             TO ct-sqlstate-class
+        MOVE "001"            TO ct-sqlstate-suite
+        SET ct-severite-grave  TO TRUE
+        SET ct-reessayer-logon TO TRUE
+     ELSE
+        MOVE "00"            TO ct-sqlstate-class
+        MOVE "000"           TO ct-sqlstate-suite
+        SET ct-severite-info TO TRUE
+        SET ct-poursuivre    TO TRUE
+     END-IF
+     EXIT PROGRAM.
