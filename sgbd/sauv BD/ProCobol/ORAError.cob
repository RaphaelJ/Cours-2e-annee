@@ -1,47 +1,118 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. ORAError.
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT f-journal    ASSIGN TO DYNAMIC WS-Nom-Journal
+                        ORGANIZATION LINE SEQUENTIAL
+                        FILE STATUS IS WS-Statut-Journal.
 DATA DIVISION.
+FILE SECTION.
+FD  f-journal.
+01  Ligne-Journal               PIC X(80).
+WORKING-STORAGE SECTION.
+01  WS-Nom-Journal              PIC X(20).
+01  WS-Statut-Journal           PIC XX.
+01  WS-Libelle-Erreur           PIC X(40).
+01  WS-Ligne-Sortie.
+    02  WS-LS-Date              PIC 9(08).
+    02  FILLER                  PIC X VALUE SPACE.
+    02  WS-LS-Heure             PIC 9(08).
+    02  FILLER                  PIC X VALUE SPACE.
+    02  WS-LS-Programme         PIC X(08).
+    02  FILLER                  PIC X VALUE SPACE.
+    02  WS-LS-Paragraphe        PIC X(20).
+    02  FILLER                  PIC X VALUE SPACE.
+    02  WS-LS-Sqlstate          PIC X(05).
+    02  FILLER                  PIC X VALUE SPACE.
+    02  WS-LS-Severite          PIC X.
 LINKAGE SECTION.
-01 Sqlstate.
-	02 SqlstateClass PIC XX.
-		88 SqlstateOk VALUE '00','01','02'.
-	02 SqlstateSuite PIC XXX.
-PROCEDURE DIVISION USING Sqlstate. 
+COPY "TransCtx.cpy".
+PROCEDURE DIVISION USING contexte-transaction.
 Debut.
-         DISPLAY " " LINE 22 ERASE TO END OF LINE
-         DISPLAY "ERREUR SqlState " LINE 23 Sqlstate
-         EVALUATE SqlstateClass
-         	WHEN "00" DISPLAY "Success Completion " LINE 22 COLUMN 1
-		WHEN "01" DISPLAY "Warning " LINE 22 COLUMN 1
-		WHEN "02" DISPLAY "No Data " LINE 22 COLUMN 1
-		WHEN "07" DISPLAY "Dynamic SQL error " LINE 22 COLUMN 1
-		WHEN "08" DISPLAY "Connection Exception " LINE 22 COLUMN 1
-		WHEN "0A" DISPLAY "Feature not supported " LINE 22 COLUMN 1
-		WHEN "21" DISPLAY "Coordinately Violation " LINE 22 COLUMN 1
-		WHEN "22" DISPLAY "Data Exception " LINE 22 COLUMN 1
-		WHEN "23" DISPLAY "Integrity Constraint Violation " LINE 22 COLUMN 1
-		WHEN "24" DISPLAY "Invalid Cursor State " LINE 22 COLUMN 1
-		WHEN "25" DISPLAY "Invalid Transaction State " LINE 22 COLUMN 1
-		WHEN "26" DISPLAY "Invalid SQL Statement Name " LINE 22 COLUMN 1
-		WHEN "27" DISPLAY "Triggered Data Change Violation " LINE 22 COLUMN 1
-		WHEN "28" DISPLAY "Invalid Authorization Specification " LINE 22 COLUMN 1
-		WHEN "2A" DISPLAY "Direct SQL syntax error or access rule violation " LINE 22 COLUMN 1
-		WHEN "2B" DISPLAY "Dependent privilege descriptors still exist " LINE 22 COLUMN 1
-		WHEN "2C" DISPLAY "Invalid character set name" LINE 22 COLUMN 1
-		WHEN "2D" DISPLAY "Invalid transaction termination " LINE 22 COLUMN 1
-		WHEN "2E" DISPLAY "Invalid Connection name " LINE 22 COLUMN 1
-		WHEN "33" DISPLAY "Invalid SQL descriptor name " LINE 22 COLUMN 1
-		WHEN "34" DISPLAY "Invalid Cursor Name " LINE 22 COLUMN 1
-		WHEN "35" DISPLAY "Invalid condition number " LINE 22 COLUMN 1
-		WHEN "37" DISPLAY "Dynamic SQL syntax error or access rule violation " LINE 22 COLUMN 1
-		WHEN "3C" DISPLAY "Ambiguous cursor name " LINE 22 COLUMN 1
-		WHEN "3D" DISPLAY "Invalid Catalog name " LINE 22 COLUMN 1
-		WHEN "3F" DISPLAY "Invalid schema name " LINE 22 COLUMN 1
-		WHEN "40" DISPLAY "Transaction rollback " LINE 22 COLUMN 1
-		WHEN "42" DISPLAY "Syntax error or access rule violation " LINE 22 COLUMN 1
-		WHEN "44" DISPLAY "With check option violation " LINE 22 COLUMN 1
-		WHEN "HZ" DISPLAY "Remote database access " LINE 22 COLUMN 1
-	 END-EVALUATE	
-         EXIT PROGRAM.
-         
+     ACCEPT ct-date       FROM DATE YYYYMMDD
+     ACCEPT ct-heure      FROM TIME
+     DISPLAY " " LINE 22 ERASE TO END OF LINE
+     DISPLAY "ERREUR SqlState " LINE 23 ct-sqlstate
+     PERFORM Afficher-Message
+     PERFORM Determiner-Severite
+     IF NOT ct-sqlstate-ok
+        PERFORM Journaliser-Erreur
+     END-IF
+     IF ct-abandonner
+        DISPLAY "ERREUR FATALE" LINE 24 COLUMN 1
+     END-IF
+     EXIT PROGRAM.
+
+Afficher-Message.
+     EVALUATE ct-sqlstate-class
+        WHEN "00" DISPLAY "Success Completion " LINE 22 COLUMN 1
+        WHEN "01" DISPLAY "Warning " LINE 22 COLUMN 1
+        WHEN "02" DISPLAY "No Data " LINE 22 COLUMN 1
+        WHEN "07" DISPLAY "Dynamic SQL error " LINE 22 COLUMN 1
+        WHEN "08" DISPLAY "Connection Exception " LINE 22 COLUMN 1
+        WHEN "0A" DISPLAY "Feature not supported " LINE 22 COLUMN 1
+        WHEN "21" DISPLAY "Coordinately Violation " LINE 22 COLUMN 1
+        WHEN "22" DISPLAY "Data Exception " LINE 22 COLUMN 1
+        WHEN "23" DISPLAY "Integrity Constraint Violation " LINE 22 COLUMN 1
+        WHEN "24" DISPLAY "Invalid Cursor State " LINE 22 COLUMN 1
+        WHEN "25" DISPLAY "Invalid Transaction State " LINE 22 COLUMN 1
+        WHEN "26" DISPLAY "Invalid SQL Statement Name " LINE 22 COLUMN 1
+        WHEN "27" DISPLAY "Triggered Data Change Violation " LINE 22 COLUMN 1
+        WHEN "28" DISPLAY "Invalid Authorization Specification " LINE 22 COLUMN 1
+        WHEN "2A" DISPLAY "Direct SQL syntax error or access rule violation " LINE 22 COLUMN 1
+        WHEN "2B" DISPLAY "Dependent privilege descriptors still exist " LINE 22 COLUMN 1
+        WHEN "2C" DISPLAY "Invalid character set name" LINE 22 COLUMN 1
+        WHEN "2D" DISPLAY "Invalid transaction termination " LINE 22 COLUMN 1
+        WHEN "2E" DISPLAY "Invalid Connection name " LINE 22 COLUMN 1
+        WHEN "33" DISPLAY "Invalid SQL descriptor name " LINE 22 COLUMN 1
+        WHEN "34" DISPLAY "Invalid Cursor Name " LINE 22 COLUMN 1
+        WHEN "35" DISPLAY "Invalid condition number " LINE 22 COLUMN 1
+        WHEN "37" DISPLAY "Dynamic SQL syntax error or access rule violation " LINE 22 COLUMN 1
+        WHEN "3C" DISPLAY "Ambiguous cursor name " LINE 22 COLUMN 1
+        WHEN "3D" DISPLAY "Invalid Catalog name " LINE 22 COLUMN 1
+        WHEN "3F" DISPLAY "Invalid schema name " LINE 22 COLUMN 1
+        WHEN "40" DISPLAY "Transaction rollback " LINE 22 COLUMN 1
+        WHEN "42" DISPLAY "Syntax error or access rule violation " LINE 22 COLUMN 1
+        WHEN "44" DISPLAY "With check option violation " LINE 22 COLUMN 1
+        WHEN "HZ" DISPLAY "Remote database access " LINE 22 COLUMN 1
+     END-EVALUATE.
+
+*> Sépare les SqlstateClass en 3 niveaux de gravité afin que
+*> l'appelant sache s'il doit se contenter de réafficher son menu
+*> (Warning/No Data), tenter une reconnexion (Connection Exception,
+*> Transaction rollback) ou abandonner le traitement en cours
+*> (toute autre erreur bloquante).
+Determiner-Severite.
+     EVALUATE ct-sqlstate-class
+        WHEN "00" SET ct-severite-info TO TRUE
+                  SET ct-poursuivre    TO TRUE
+        WHEN "01"
+        WHEN "02" SET ct-severite-warn TO TRUE
+                  SET ct-poursuivre    TO TRUE
+        WHEN "08"
+        WHEN "40" SET ct-severite-grave  TO TRUE
+                  SET ct-reessayer-logon TO TRUE
+        WHEN OTHER SET ct-severite-fatale TO TRUE
+                   SET ct-abandonner      TO TRUE
+     END-EVALUATE.
+
+*> Le journal est daté (un fichier par jour) pour que l'exploitant
+*> puisse relire, le lendemain matin, la liste des échecs Oracle
+*> survenus pendant la nuit sans avoir à surveiller l'écran.
+Journaliser-Erreur.
+     STRING "Erreurs" ct-date "." "log" DELIMITED BY SIZE
+        INTO WS-Nom-Journal
+     MOVE ct-date          TO WS-LS-Date
+     MOVE ct-heure         TO WS-LS-Heure
+     MOVE ct-programme     TO WS-LS-Programme
+     MOVE ct-paragraphe    TO WS-LS-Paragraphe
+     MOVE ct-sqlstate      TO WS-LS-Sqlstate
+     MOVE ct-severite      TO WS-LS-Severite
+     MOVE WS-Ligne-Sortie  TO Ligne-Journal
+     OPEN EXTEND f-journal
+     IF WS-Statut-Journal = "35"
+        OPEN OUTPUT f-journal
+     END-IF
+     WRITE Ligne-Journal
+     CLOSE f-journal.
