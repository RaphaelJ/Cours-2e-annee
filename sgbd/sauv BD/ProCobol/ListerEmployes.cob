@@ -0,0 +1,275 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ListerEmployes.
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+   DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT f-extrait     ASSIGN TO "EmpExtrait.res"
+                          ORGANIZATION LINE SEQUENTIAL.
+    SELECT f-emp-temp    ASSIGN TO "EmpTemp.res"
+                          ORGANIZATION LINE SEQUENTIAL.
+    SELECT f-sort-emp    ASSIGN TO "sortwkemp".
+    SELECT f-out-stats   ASSIGN TO "Effectifs.res".
+    SELECT f-out-listing ASSIGN TO "ListingEmployes.res".
+DATA DIVISION.
+FILE SECTION.
+FD  f-extrait.
+    COPY "Employes.cpy" REPLACING enreg-employe BY rec-extrait.
+FD  f-emp-temp.
+    COPY "Employes.cpy" REPLACING enreg-employe BY rec-emp-temp.
+SD  f-sort-emp.
+    COPY "Employes.cpy" REPLACING enreg-employe BY rec-sort-emp.
+FD  f-out-stats   REPORT IS rapport-effectifs.
+FD  f-out-listing REPORT IS rapport-listing.
+WORKING-STORAGE SECTION.
+COPY "Employes.cpy".
+01  nbre-emp             PIC S9(4) BINARY VALUE 1.
+01  date-jour.
+    02  annee            PIC 99.
+    02  mois             PIC 99.
+    02  jour             PIC 99.
+01  eof                  PIC 9.
+    88  eof-true         VALUE 1.
+    88  eof-false        VALUE 0.
+01  total-emp-sauv       PIC Z.ZZZ.
+LINKAGE SECTION.
+COPY "TransCtx.cpy".
+01  Mode-Liste PIC X.
+    88 Mode-Liste-Detail    VALUE "L".
+    88 Mode-Liste-Stats     VALUE "S".
+    88 Mode-Liste-Impr      VALUE "P".
+REPORT SECTION.
+RD  rapport-effectifs  PAGE LIMIT IS 66
+                       HEADING        1
+                       FIRST DETAIL   5
+                       LAST DETAIL   42
+                       FOOTING       45
+    CONTROLS ARE FINAL, departement-employe OF f-emp-temp.
+01  TYPE IS REPORT HEADING NEXT GROUP NEXT PAGE.
+    02   LINE 24.
+         03  COLUMN 15 PIC X(35) VALUE ALL "*".
+    02   LINE 25.
+         03  COLUMN 15 PIC X(35) VALUE "   EFFECTIFS PAR SERVICE  ".
+    02   LINE 26.
+         03  COLUMN 15 PIC X(35) VALUE ALL "*".
+01  TYPE IS PAGE HEADING.
+    02   LINE PLUS 2.
+         03  COLUMN 4 PIC X(37)
+             VALUE "Effectifs par service a la date du ".
+         03  COLUMN 41 PIC 99 SOURCE jour.
+         03  COLUMN 43 PIC X VALUE "/".
+         03  COLUMN 44 PIC 99 SOURCE mois.
+         03  COLUMN 46 PIC X VALUE "/".
+         03  COLUMN 47 PIC 99 SOURCE annee.
+         03  COLUMN 55 PIC X(5) VALUE "Page:".
+         03  COLUMN 61 PIC ZZZ9 SOURCE PAGE-COUNTER.
+01  TYPE IS CONTROL HEADING departement-employe OF f-emp-temp.
+    02   LINE PLUS 1.
+         03 COLUMN 1 PIC X(12) VALUE "Departement:".
+         03 COLUMN 14 PIC X(04) SOURCE departement-employe OF f-emp-temp.
+01  TYPE IS CONTROL FOOTING departement-employe OF f-emp-temp.
+    02   LINE PLUS 1.
+         03 COLUMN 15 PIC X(20) VALUE "Total departement: ".
+         03 total-dept COLUMN 33 PIC Z.ZZZ SUM nbre-emp.
+01  TYPE IS CONTROL FOOTING FINAL LINE PLUS 3.
+    02 total-emp                PIC Z.ZZZ SUM nbre-emp.
+01  TYPE IS REPORT FOOTING.
+    02   LINE 24 ON NEXT PAGE.
+         03  COLUMN 15 PIC X(35) VALUE ALL "*".
+    02   LINE 25.
+         03  COLUMN 15 PIC X(35) VALUE "   EFFECTIFS PAR SERVICE  ".
+    02   LINE 26.
+         03  COLUMN 15 PIC X(35) VALUE ALL "*".
+    02   LINE 27.
+         03   COLUMN 15  PIC X(16)  VALUE "Nbre de pages ".
+         03   COLUMN 31  PIC ZZZ9  SOURCE PAGE-COUNTER.
+    02   LINE 28.
+         03   COLUMN 15  PIC X(19) VALUE "Nbre employes.lus: ".
+         03   COLUMN 33  PIC Z.ZZZ SOURCE total-emp-sauv.
+
+RD  rapport-listing    PAGE LIMIT IS 66
+                       HEADING        1
+                       FIRST DETAIL   5
+                       LAST DETAIL   42
+                       FOOTING       45
+    CONTROLS ARE FINAL, departement-employe OF f-emp-temp.
+01  TYPE IS REPORT HEADING NEXT GROUP NEXT PAGE.
+    02   LINE 24.
+         03  COLUMN 15 PIC X(35) VALUE ALL "*".
+    02   LINE 25.
+         03  COLUMN 15 PIC X(35) VALUE "   LISTING DU PERSONNEL  ".
+    02   LINE 26.
+         03  COLUMN 15 PIC X(35) VALUE ALL "*".
+01  TYPE IS PAGE HEADING.
+    02   LINE PLUS 2.
+         03  COLUMN 4 PIC X(30) VALUE "Listing du personnel au ".
+         03  COLUMN 34 PIC 99 SOURCE jour.
+         03  COLUMN 36 PIC X VALUE "/".
+         03  COLUMN 37 PIC 99 SOURCE mois.
+         03  COLUMN 39 PIC X VALUE "/".
+         03  COLUMN 40 PIC 99 SOURCE annee.
+         03  COLUMN 55 PIC X(5) VALUE "Page:".
+         03  COLUMN 61 PIC ZZZ9 SOURCE PAGE-COUNTER.
+    02   LINE PLUS 2.
+         03  COLUMN 5  PIC X(09) VALUE "Matricule".
+         03  COLUMN 15 PIC X(20) VALUE "Nom".
+         03  COLUMN 36 PIC X(15) VALUE "Prenom".
+         03  COLUMN 52 PIC X(04) VALUE "Dept".
+         03  COLUMN 58 PIC X(20) VALUE "Fonction".
+01  TYPE IS CONTROL HEADING departement-employe OF f-emp-temp.
+    02   LINE PLUS 1.
+         03 COLUMN 1 PIC X(12) VALUE "Departement:".
+         03 COLUMN 14 PIC X(04) SOURCE departement-employe OF f-emp-temp.
+01  detail-employe TYPE IS DETAIL.
+    02   LINE PLUS 1.
+         03 COLUMN 5  PIC 9(06) SOURCE matricule-employe OF f-emp-temp.
+         03 COLUMN 15 PIC X(20) SOURCE nom-employe OF f-emp-temp.
+         03 COLUMN 36 PIC X(15) SOURCE prenom-employe OF f-emp-temp.
+         03 COLUMN 52 PIC X(04) SOURCE departement-employe OF f-emp-temp.
+         03 COLUMN 58 PIC X(20) SOURCE fonction-employe OF f-emp-temp.
+01  TYPE IS CONTROL FOOTING departement-employe OF f-emp-temp.
+    02   LINE PLUS 1.
+         03 COLUMN 15 PIC X(20) VALUE "Total departement: ".
+         03 total-dept-2 COLUMN 33 PIC Z.ZZZ SUM nbre-emp.
+01  TYPE IS CONTROL FOOTING FINAL LINE PLUS 3.
+    02 total-emp-2               PIC Z.ZZZ SUM nbre-emp.
+01  TYPE IS REPORT FOOTING.
+    02   LINE 24 ON NEXT PAGE.
+         03  COLUMN 15 PIC X(35) VALUE ALL "*".
+    02   LINE 25.
+         03  COLUMN 15 PIC X(35) VALUE "   LISTING DU PERSONNEL  ".
+    02   LINE 26.
+         03  COLUMN 15 PIC X(35) VALUE ALL "*".
+    02   LINE 27.
+         03   COLUMN 15  PIC X(16)  VALUE "Nbre de pages ".
+         03   COLUMN 31  PIC ZZZ9  SOURCE PAGE-COUNTER.
+    02   LINE 28.
+         03   COLUMN 15  PIC X(19) VALUE "Nbre employes.lus: ".
+         03   COLUMN 33  PIC Z.ZZZ SOURCE total-emp-sauv.
+PROCEDURE DIVISION USING contexte-transaction, Mode-Liste.
+Debut.
+     MOVE "LISTEMP" TO ct-programme
+     ACCEPT date-jour FROM DATE
+     EVALUATE TRUE
+        WHEN Mode-Liste-Stats PERFORM Generer-Rapport-Effectifs
+        WHEN Mode-Liste-Impr  PERFORM Generer-Rapport-Listing
+        WHEN OTHER            PERFORM Lister-Ecran
+     END-EVALUATE
+     EXIT PROGRAM.
+
+*> Liste ecran simple (comportement historique du choix 3) :
+*> les employes defilent sur le terminal sans mise en page.
+Lister-Ecran.
+     MOVE "LISTER-ECRAN" TO ct-paragraphe
+     DISPLAY " " LINE 1 ERASE TO END OF SCREEN
+*>   EXEC SQL
+*>       DECLARE C-TOUS CURSOR FOR
+*>       SELECT * FROM EMPLOYES ORDER BY MATRICULE
+*>   END-EXEC.
+*>   EXEC SQL OPEN C-TOUS END-EXEC.
+     SET eof-false TO TRUE
+     PERFORM Fetch-Ecran
+     PERFORM TEST BEFORE UNTIL eof-true
+        DISPLAY matricule-employe OF enreg-employe " "
+                nom-employe OF enreg-employe " "
+                prenom-employe OF enreg-employe " "
+                departement-employe OF enreg-employe
+        PERFORM Fetch-Ecran
+     END-PERFORM.
+*>   EXEC SQL CLOSE C-TOUS END-EXEC.
+
+Fetch-Ecran.
+*>   EXEC SQL FETCH C-TOUS INTO :enreg-employe END-EXEC.
+     IF ct-sqlstate-class = "02"
+        SET eof-true TO TRUE
+     ELSE
+        IF NOT ct-sqlstate-ok
+           CALL "ORAError" USING contexte-transaction
+           SET eof-true TO TRUE
+        END-IF
+     END-IF.
+
+*> Extrait tous les employes vers un fichier plat, les trie par
+*> departement (meme technique de SORT ... GIVING que ReportRupture)
+*> puis genere le rapport de totaux via CONTROL FOOTING, sans jamais
+*> imprimer une ligne par employe : seul le compteur nbre-emp est
+*> cumule a chaque GENERATE.
+Generer-Rapport-Effectifs.
+     MOVE "GENERER-EFFECTIFS" TO ct-paragraphe
+     PERFORM Extraire-Employes
+     SORT f-sort-emp ON ASCENDING KEY departement-employe OF rec-sort-emp
+          USING f-extrait
+          GIVING f-emp-temp
+     OPEN INPUT f-emp-temp
+     OPEN OUTPUT f-out-stats
+     INITIATE rapport-effectifs
+     COMPUTE PAGE-COUNTER = PAGE-COUNTER - 1
+     SET eof-false TO TRUE
+     READ f-emp-temp AT END SET eof-true TO TRUE
+     END-READ
+     PERFORM TEST BEFORE UNTIL eof-true
+        GENERATE rapport-effectifs
+        READ f-emp-temp AT END SET eof-true TO TRUE
+        END-READ
+     END-PERFORM
+     COMPUTE PAGE-COUNTER = PAGE-COUNTER - 1
+     MOVE TOTAL-EMP TO total-emp-sauv
+     TERMINATE rapport-effectifs
+     CLOSE f-emp-temp, f-out-stats.
+
+*> Meme extraction/tri que ci-dessus, mais avec une ligne DETAIL par
+*> employe : c'est le listing imprimable demande pour les audits.
+Generer-Rapport-Listing.
+     MOVE "GENERER-LISTING" TO ct-paragraphe
+     PERFORM Extraire-Employes
+     SORT f-sort-emp ON ASCENDING KEY departement-employe OF rec-sort-emp,
+                                      nom-employe OF rec-sort-emp
+          USING f-extrait
+          GIVING f-emp-temp
+     OPEN INPUT f-emp-temp
+     OPEN OUTPUT f-out-listing
+     INITIATE rapport-listing
+     COMPUTE PAGE-COUNTER = PAGE-COUNTER - 1
+     SET eof-false TO TRUE
+     READ f-emp-temp AT END SET eof-true TO TRUE
+     END-READ
+     PERFORM TEST BEFORE UNTIL eof-true
+        GENERATE detail-employe
+        READ f-emp-temp AT END SET eof-true TO TRUE
+        END-READ
+     END-PERFORM
+     COMPUTE PAGE-COUNTER = PAGE-COUNTER - 1
+     MOVE TOTAL-EMP-2 TO total-emp-sauv
+     TERMINATE rapport-listing
+     CLOSE f-emp-temp, f-out-listing.
+
+Extraire-Employes.
+     MOVE "EXTRAIRE" TO ct-paragraphe
+*>   EXEC SQL
+*>       DECLARE C-EXTRAIT CURSOR FOR
+*>       SELECT * FROM EMPLOYES
+*>   END-EXEC.
+*>   EXEC SQL OPEN C-EXTRAIT END-EXEC.
+     OPEN OUTPUT f-extrait
+     SET eof-false TO TRUE
+     PERFORM Fetch-Extrait
+     PERFORM TEST BEFORE UNTIL eof-true
+        MOVE enreg-employe TO rec-extrait
+        WRITE rec-extrait
+        PERFORM Fetch-Extrait
+     END-PERFORM
+     CLOSE f-extrait.
+*>   EXEC SQL CLOSE C-EXTRAIT END-EXEC.
+
+Fetch-Extrait.
+*>   EXEC SQL FETCH C-EXTRAIT INTO :enreg-employe END-EXEC.
+     IF ct-sqlstate-class = "02"
+        SET eof-true TO TRUE
+     ELSE
+        IF NOT ct-sqlstate-ok
+           CALL "ORAError" USING contexte-transaction
+           SET eof-true TO TRUE
+        END-IF
+     END-IF.
