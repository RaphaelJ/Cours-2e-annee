@@ -0,0 +1,77 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AjouterEmployes.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY "Employes.cpy".
+01  WS-Nb-Trouves        PIC 9(04) BINARY VALUE 0.
+01  WS-Reponse           PIC X.
+	88 WS-Reponse-Oui VALUE "O", "o".
+LINKAGE SECTION.
+COPY "TransCtx.cpy".
+PROCEDURE DIVISION USING contexte-transaction.
+Debut.
+     MOVE "AJOUTEMP" TO ct-programme
+     MOVE SPACES     TO enreg-employe
+     DISPLAY " " LINE 1 ERASE TO END OF SCREEN
+     DISPLAY "AJOUT D'UN EMPLOYE" LINE 3 COLUMN 10
+     DISPLAY "Matricule   : " LINE 5  COLUMN 5
+     ACCEPT  matricule-employe LINE 5 COLUMN 20
+     DISPLAY "Nom         : " LINE 6  COLUMN 5
+     ACCEPT  nom-employe LINE 6 COLUMN 20
+     DISPLAY "Prenom      : " LINE 7  COLUMN 5
+     ACCEPT  prenom-employe LINE 7 COLUMN 20
+     DISPLAY "Departement : " LINE 8  COLUMN 5
+     ACCEPT  departement-employe LINE 8 COLUMN 20
+     DISPLAY "Fonction    : " LINE 9  COLUMN 5
+     ACCEPT  fonction-employe LINE 9 COLUMN 20
+     DISPLAY "Date embauche (AAAAMMJJ) : " LINE 10 COLUMN 5
+     ACCEPT  date-embauche-employe LINE 10 COLUMN 32
+
+     PERFORM Verifier-Doublon
+     IF NOT ct-sqlstate-ok
+        GO TO Debut-Exit
+     END-IF
+     IF WS-Nb-Trouves > 0
+        DISPLAY "Un employe avec ce matricule existe deja. "
+                LINE 22 COLUMN 1 ERASE TO END OF LINE
+        DISPLAY "Confirmer la creation quand meme (O/N) ? "
+                LINE 23 COLUMN 1
+        ACCEPT WS-Reponse LINE 23 COLUMN 43
+        IF NOT WS-Reponse-Oui
+           GO TO Debut-Exit
+        END-IF
+     END-IF
+
+     MOVE "INSERER"  TO ct-paragraphe
+*>   EXEC SQL
+*>       INSERT INTO EMPLOYES
+*>           (MATRICULE, NOM, PRENOM, DEPARTEMENT, FONCTION,
+*>            DATE_EMBAUCHE, SALAIRE)
+*>       VALUES
+*>           (:matricule-employe, :nom-employe, :prenom-employe,
+*>            :departement-employe, :fonction-employe,
+*>            :date-embauche-employe, :salaire-employe)
+*>   END-EXEC.
+     IF NOT ct-sqlstate-ok
+        CALL "ORAError" USING contexte-transaction
+     ELSE
+        DISPLAY "Employe cree. " LINE 22 COLUMN 1 ERASE TO END OF LINE
+     END-IF.
+Debut-Exit.
+     EXIT PROGRAM.
+
+*> Recherche un employe de meme matricule avant l'INSERT afin d'eviter
+*> les doublons crees quand deux operateurs saisissent le meme dossier
+*> d'embauche le meme jour.
+Verifier-Doublon.
+     MOVE "VERIFIER-DOUBLON" TO ct-paragraphe
+     MOVE 0 TO WS-Nb-Trouves
+*>   EXEC SQL
+*>       SELECT COUNT(*) INTO :WS-Nb-Trouves
+*>       FROM EMPLOYES
+*>       WHERE MATRICULE = :matricule-employe
+*>   END-EXEC.
+     IF NOT ct-sqlstate-ok
+        CALL "ORAError" USING contexte-transaction
+     END-IF.
