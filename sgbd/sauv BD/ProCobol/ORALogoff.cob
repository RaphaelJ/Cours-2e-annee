@@ -0,0 +1,11 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ORALogoff.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+PROCEDURE DIVISION.
+Debut.
+*>   EXEC SQL
+*>       COMMIT WORK RELEASE
+*>   END-EXEC.
+
+     EXIT PROGRAM.
