@@ -0,0 +1,92 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ModifierEmployes.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+COPY "Employes.cpy".
+01  Choix-Modif          PIC 9 VALUE 0.
+	88 Fin-Modif VALUE 9.
+01  WS-Matricule-Cle     PIC 9(06).
+01  WS-Reponse           PIC X.
+	88 WS-Reponse-Oui VALUE "O", "o".
+LINKAGE SECTION.
+COPY "TransCtx.cpy".
+PROCEDURE DIVISION USING contexte-transaction.
+Debut.
+     MOVE "MODIEMP" TO ct-programme
+     DISPLAY " " LINE 1 ERASE TO END OF SCREEN
+     DISPLAY "MODIFICATION / SUPPRESSION D'UN EMPLOYE" LINE 3 COLUMN 10
+     DISPLAY "Matricule de l'employe : " LINE 5 COLUMN 10
+     ACCEPT WS-Matricule-Cle LINE 5 COLUMN 36
+
+     MOVE "CHARGER" TO ct-paragraphe
+*>   EXEC SQL
+*>       SELECT * INTO :enreg-employe
+*>       FROM EMPLOYES
+*>       WHERE MATRICULE = :WS-Matricule-Cle
+*>   END-EXEC.
+     EVALUATE TRUE
+        WHEN ct-sqlstate-class = "02"
+           DISPLAY "Employe introuvable. " LINE 22 COLUMN 1
+                   ERASE TO END OF LINE
+           GO TO Debut-Exit
+        WHEN NOT ct-sqlstate-ok
+           CALL "ORAError" USING contexte-transaction
+           GO TO Debut-Exit
+     END-EVALUATE
+
+     DISPLAY "1. Modifier cet employe" LINE 8  COLUMN 10
+     DISPLAY "2. Supprimer cet employe" LINE 9  COLUMN 10
+     DISPLAY "9. Annuler" LINE 10 COLUMN 10
+     ACCEPT Choix-Modif LINE 12 COLUMN 25
+
+     EVALUATE Choix-Modif
+        WHEN 1 PERFORM Modifier-Employe
+        WHEN 2 PERFORM Supprimer-Employe
+     END-EVALUATE.
+Debut-Exit.
+     EXIT PROGRAM.
+
+Modifier-Employe.
+     DISPLAY "Nom         [" nom-employe "] : " LINE 14 COLUMN 10
+     ACCEPT  nom-employe LINE 14 COLUMN 45
+     DISPLAY "Prenom      [" prenom-employe "] : " LINE 15 COLUMN 10
+     ACCEPT  prenom-employe LINE 15 COLUMN 47
+     DISPLAY "Departement [" departement-employe "] : " LINE 16 COLUMN 10
+     ACCEPT  departement-employe LINE 16 COLUMN 51
+     DISPLAY "Fonction    [" fonction-employe "] : " LINE 17 COLUMN 10
+     ACCEPT  fonction-employe LINE 17 COLUMN 47
+
+     MOVE "MODIFIER" TO ct-paragraphe
+*>   EXEC SQL
+*>       UPDATE EMPLOYES
+*>       SET NOM = :nom-employe, PRENOM = :prenom-employe,
+*>           DEPARTEMENT = :departement-employe,
+*>           FONCTION = :fonction-employe
+*>       WHERE MATRICULE = :WS-Matricule-Cle
+*>   END-EXEC.
+     IF NOT ct-sqlstate-ok
+        CALL "ORAError" USING contexte-transaction
+     ELSE
+        DISPLAY "Employe modifie. " LINE 22 COLUMN 1 ERASE TO END OF LINE
+     END-IF.
+
+Supprimer-Employe.
+     DISPLAY "Matricule   : " matricule-employe LINE 14 COLUMN 10
+     DISPLAY "Nom Prenom  : " nom-employe " " prenom-employe
+             LINE 15 COLUMN 10
+     DISPLAY "Confirmer la suppression (O/N) ? " LINE 17 COLUMN 10
+     ACCEPT WS-Reponse LINE 17 COLUMN 45
+     IF WS-Reponse-Oui
+        MOVE "SUPPRIMER" TO ct-paragraphe
+*>      EXEC SQL
+*>          DELETE FROM EMPLOYES
+*>          WHERE MATRICULE = :WS-Matricule-Cle
+*>      END-EXEC.
+        IF NOT ct-sqlstate-ok
+           CALL "ORAError" USING contexte-transaction
+        ELSE
+           DISPLAY "Employe supprime. " LINE 22 COLUMN 1
+                   ERASE TO END OF LINE
+        END-IF
+     END-IF.
