@@ -0,0 +1,13 @@
+    01  enreg-etudiant.
+        02  institut            PIC X(02).
+        02  type-graduat        PIC 9(02).
+        02  annee-etude         PIC X(01).
+        02  nr-groupe           PIC 9(02).
+        02  num-section         PIC X(04).
+        02  matricule           PIC 9(06).
+        02  nom                 PIC X(20).
+        02  prenom              PIC X(15).
+        02  resultat-etudiant   PIC X(01).
+            88  etu-reussite    VALUE "R".
+            88  etu-echec       VALUE "E".
+            88  etu-incomplet   VALUE "I".
