@@ -0,0 +1,19 @@
+    01  contexte-transaction.
+        02  ct-programme            PIC X(08).
+        02  ct-paragraphe           PIC X(20).
+        02  ct-horodatage.
+            03  ct-date             PIC 9(08).
+            03  ct-heure            PIC 9(08).
+        02  ct-sqlstate.
+            03  ct-sqlstate-class   PIC XX.
+                88  ct-sqlstate-ok  VALUE '00','01','02'.
+            03  ct-sqlstate-suite   PIC XXX.
+        02  ct-severite             PIC X(01).
+            88  ct-severite-info    VALUE "I".
+            88  ct-severite-warn    VALUE "A".
+            88  ct-severite-grave   VALUE "G".
+            88  ct-severite-fatale  VALUE "F".
+        02  ct-poursuite            PIC X(01).
+            88  ct-reessayer-logon  VALUE "R".
+            88  ct-poursuivre       VALUE "P".
+            88  ct-abandonner       VALUE "X".
