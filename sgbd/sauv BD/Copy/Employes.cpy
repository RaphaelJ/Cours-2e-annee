@@ -0,0 +1,11 @@
+    01  enreg-employe.
+        02  matricule-employe       PIC 9(06).
+        02  nom-employe             PIC X(20).
+        02  prenom-employe          PIC X(15).
+        02  departement-employe     PIC X(04).
+        02  fonction-employe        PIC X(20).
+        02  date-embauche-employe.
+            03  aa-embauche-employe PIC 9(04).
+            03  mm-embauche-employe PIC 9(02).
+            03  jj-embauche-employe PIC 9(02).
+        02  salaire-employe         PIC 9(06)V99.
