@@ -1,159 +1,621 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ReportRupture.
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SPECIAL-NAMES.
-   DECIMAL-POINT IS COMMA.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-       SELECT f-input	ASSIGN TO "Etudiants95.dat"
-							ORGANIZATION LINE SEQUENTIAL 
-                       FILE STATUS IS file-statut.               
-       SELECT f-temp	ASSIGN TO "Temp.res".
-       SELECT f-output	ASSIGN TO "Rapport.res".               
-       SELECT f-sort	ASSIGN TO "sortwk".
-DATA DIVISION.
-FILE SECTION.
-FD     f-input.
-       COPY "Etudiants.cpy".
-FD     f-temp.
-       COPY "Etudiants.cpy" REPLACING enreg-etudiant BY rc-foutput.
-FD     f-output REPORT IS rapport_etudiant.
-SD     f-sort.
-       COPY "Etudiants.cpy" REPLACING enreg-etudiant BY rec-fsort.
-WORKING-STORAGE SECTION.
-77  file-statut PIC XX.
-01  nbre-rec PIC S9(4) BINARY VALUE 1.
-01  date-jour.
-    02 annee PIC 99.
-    02 mois  PIC 99.
-    02 jour  PIC 99.
-01   eof PIC 9.
-     88 eof-true VALUE 1.
-     88 eof-false VALUE 0.
-* Total calculé automatiquement par report system
-* remis à zéro lors du CONTROL FOOTING FINAL
-* doit être sauvé
-01  total-rec-sauv PIC Z.ZZZ.
-REPORT SECTION.
-RD  rapport-etudiant  PAGE LIMIT IS 66
-                      HEADING        1
-                      FIRST DETAIL   5
-                      LAST DETAIL   42
-                      FOOTING       45 
-    CONTROLS ARE FINAL, institut OF f-temp, type-graduat OF f-temp,
-                 annee-etude OF f-temp, nr-groupe OF f-temp.
-01  report-header TYPE IS REPORT HEADING NEXT GROUP NEXT PAGE.
-    02   LINE 24.
-         03  COLUMN 20 PIC X(30) VALUE ALL "*".
-    02   LINE 25.
-         03  COLUMN 20 PIC X(30) VALUE "   SERVICE ELEVES INPRES  ".
-    02   LINE 26.
-         03  COLUMN 20 PIC X(30) VALUE  ALL "*".
-
-01  TYPE IS PAGE HEADING.
-    02   LINE PLUS 2.
-         03  COLUMN 4 PIC X(41) 
-           VALUE "Liste du nombre d'etudiants a la date du ".
-         03  COLUMN 45 PIC 99 SOURCE jour.
-         03  COLUMN 47 PIC X VALUE "/".
-         03  COLUMN 48 PIC 99 SOURCE mois.
-         03  COLUMN 50 PIC X VALUE "/".
-         03  COLUMN 51 PIC 99 SOURCE annee.
-         03  COLUMN 55 PIC X(5) VALUE "Page:".
-         03  COLUMN 61 PIC ZZZ9 SOURCE PAGE-COUNTER.
-
-01  TYPE IS CONTROL HEADING type-graduat OF f-temp.
-    02   LINE PLUS 1.
-         03 COLUMN 1 PIC X(8) VALUE "Graduat:".
-         03 COLUMN 10 PIC 99 SOURCE type-graduat OF f-temp.
-01  TYPE IS CONTROL HEADING annee-etude OF f-temp.
-    02   LINE PLUS 1.
-         03 COLUMN 15 PIC X(6) VALUE "Annee:".
-         03 COLUMN 22 PIC X SOURCE annee-etude OF f-temp.
-    02   LINE PLUS 1.
-         03 COLUMN 30 PIC X(7) VALUE "Section".
-01  TYPE IS CONTROL FOOTING nr-groupe OF f-temp.
-    02   LINE PLUS 1.
-         03 COLUMN 40 PIC X(4) SOURCE num-section OF f-temp.
-         03 total-sect COLUMN 45  PIC Z.ZZZ SUM nbre-rec.
-01  TYPE IS CONTROL FOOTING annee-etude OF f-temp.
-    02   LINE PLUS 1.
-         03 COLUMN 15 PIC X(12) VALUE "Total annee:".
-         03 total-annee COLUMN 30 PIC Z.ZZZ SUM nbre-rec.
-01  TYPE IS CONTROL FOOTING type-graduat OF f-temp NEXT GROUP NEXT PAGE.
-    02   LINE PLUS 1.
-         03 COLUMN 1 PIC X(14) VALUE "Total graduat:".
-         03 total-graduat COLUMN 16 PIC Z.ZZZ SUM total-annee.
-01  TYPE IS CONTROL FOOTING institut OF f-temp NEXT GROUP NEXT PAGE.
-    02   LINE PLUS 1.
-         03 COLUMN 1 PIC X(15) VALUE "Total institut:".
-         03 total-institut COLUMN 16 PIC Z.ZZZ SUM total-graduat.
-
-01  TYPE IS CONTROL FOOTING FINAL LINE PLUS 3.
-* pas de clause COLUMN donc zone non imprimée
-    02 total-rec               PIC Z.ZZZ SUM nbre-rec.
-
-01  TYPE IS REPORT FOOTING.
-    02   LINE 24 ON NEXT PAGE.
-         03  COLUMN 20 PIC X(30) VALUE ALL "*".
-    02   LINE 25.
-         03  COLUMN 20 PIC X(30) VALUE "   SERVICE ELEVES INPRES  ".
-    02   LINE 26.
-         03  COLUMN 20 PIC X(30) VALUE ALL "*".
-    02   LINE 27.
-         03   COLUMN 20  PIC X(16)  VALUE "Nbre de pages ".
-         03   COLUMN 36  PIC ZZZ9  SOURCE PAGE-COUNTER.
-    02   LINE 28.
-         03   COLUMN 20  PIC X(16) VALUE "Nbre enreg.lus: ".
-         03   COLUMN 36  PIC Z.ZZZ SOURCE total-rec-sauv.
-
-
-PROCEDURE DIVISION.
-DECLARATIVES.
-decla1 SECTION.
-     USE AFTER STANDARD ERROR PROCEDURE ON f-input.
-decla2.
-     EVALUATE file-statut 
-             WHEN "35" DISPLAY "Fichier d'entree non trouve "
-             WHEN OTHER DISPLAY "Erreur d'entree/sortie" 
-             file-statut 
-     END-EVALUATE
-     STOP RUN.
-END DECLARATIVES.
-
-pp SECTION. 
-debut. 
-	     SORT f-sort ON ASCENDING	KEY institut OF rec-fsort,
-                                         type-graduat OF rec-fsort,
-                                         annee-etude OF rec-fsort,
-                                         nr-groupe OF rec-fsort,
-                                         nom OF rec-fsort
-
-			   USING f-input
-			   GIVING  f-temp
-
-     ACCEPT date-jour FROM DATE
-     OPEN input f-temp         
-     OPEN output f-output
-     INITIATE rapport-etudiant
-     COMPUTE PAGE_COUNTER = PAGE_COUNTER - 1 
-
-     SET eof-false TO TRUE
-     READ f-temp AT END SET eof-true TO TRUE
-     END-READ
-     PERFORM  TEST BEFORE UNTIL eof-true
-       GENERATE rapport-etudiant
-       READ f-temp AT END SET eof-true TO TRUE
-       END-READ
-     END-PERFORM
-
-     COMPUTE PAGE_COUNTER = PAGE_COUNTER - 1. 
-     MOVE TOTAL-REC TO TOTAL-REC-SAUV.
-
-     TERMINATE rapport-etudiant
-     CLOSE f-temp, f-output
-     STOP RUN.
-       
-
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReportRupture.
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+   DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT f-input-brut	ASSIGN TO DYNAMIC WS-Nom-Fichier-Entree
+								ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS file-statut.
+       SELECT f-input	ASSIGN TO "EtudiantsValides.tmp"
+								ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS WS-Statut-Valide.
+       SELECT f-rejets	ASSIGN TO "Rejets.res"
+								ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS WS-Statut-Rejets.
+       SELECT f-precedent	ASSIGN TO DYNAMIC WS-Nom-Fichier-Precedent
+								ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS WS-Statut-Precedent.
+       SELECT f-temp	ASSIGN TO "Temp.res".
+       SELECT f-output	ASSIGN TO "Rapport.res".
+       SELECT f-sort	ASSIGN TO "sortwk".
+       SELECT f-csv	ASSIGN TO "RapportCSV.csv"
+								ORGANIZATION LINE SEQUENTIAL.
+       SELECT f-checkpoint	ASSIGN TO "Checkpoint.dat"
+								ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS WS-Statut-Checkpoint.
+       SELECT f-comparaison	ASSIGN TO "Comparaison.res"
+								ORGANIZATION LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD     f-input-brut.
+       COPY "Etudiants.cpy" REPLACING enreg-etudiant BY rec-brut.
+FD     f-input.
+       COPY "Etudiants.cpy".
+FD     f-rejets.
+01     ligne-rejet                  PIC X(80).
+FD     f-precedent.
+       COPY "Etudiants.cpy" REPLACING enreg-etudiant BY rec-precedent.
+FD     f-temp.
+       COPY "Etudiants.cpy" REPLACING enreg-etudiant BY rc-foutput.
+FD     f-output REPORT IS rapport-etudiant.
+SD     f-sort.
+       COPY "Etudiants.cpy" REPLACING enreg-etudiant BY rec-fsort.
+FD     f-csv.
+01     ligne-csv                    PIC X(80).
+FD     f-checkpoint.
+01     enreg-checkpoint.
+       02  chk-cle-groupe           PIC X(07).
+       02  chk-nbre-imprimes        PIC 9(04).
+FD     f-comparaison.
+01     ligne-comparaison            PIC X(80).
+WORKING-STORAGE SECTION.
+77  file-statut PIC XX.
+01  WS-Statut-Valide PIC XX.
+01  WS-Statut-Rejets PIC XX.
+01  WS-Statut-Precedent PIC XX.
+01  WS-Statut-Checkpoint PIC XX.
+01  nbre-rec PIC S9(4) BINARY VALUE 1.
+01  nbre-reussite-unit  PIC S9(4) BINARY VALUE 0.
+01  nbre-echec-unit     PIC S9(4) BINARY VALUE 0.
+01  nbre-incomplet-unit PIC S9(4) BINARY VALUE 0.
+01  date-jour.
+    02 annee PIC 99.
+    02 mois  PIC 99.
+    02 jour  PIC 99.
+01   eof PIC 9.
+     88 eof-true VALUE 1.
+     88 eof-false VALUE 0.
+*> Total calculé automatiquement par report system
+*> remis à zéro lors du CONTROL FOOTING FINAL
+*> doit être sauvé
+01  total-rec-sauv PIC Z.ZZZ.
+
+*> Nom du fichier d'entree (annee courante) et, le cas echeant, du
+*> fichier de l'annee precedente pour le rapport de comparaison.
+*> Renseignes par variables d'environnement pour eviter de recompiler
+*> le programme chaque annee avec un nouveau nom de fichier en dur.
+01  WS-Nom-Fichier-Entree    PIC X(40) VALUE SPACES.
+01  WS-Nom-Fichier-Precedent PIC X(40) VALUE SPACES.
+01  WS-Mode-Sortie           PIC X(08) VALUE SPACES.
+    88  WS-Mode-Csv          VALUE "CSV".
+01  WS-Fichier-Precedent-Fourni PIC X VALUE "N".
+    88  WS-Comparaison-Demandee VALUE "O".
+
+*> Compteur independant du nombre d'enregistrements valides ecrits
+*> dans f-input, releve avant le SORT, pour detecter un SORT/GIVING
+*> qui tronquerait ou dupliquerait des lignes.
+01  WS-Nbre-Valides    PIC S9(6) BINARY VALUE 0.
+01  WS-Nbre-Rejetes    PIC S9(6) BINARY VALUE 0.
+01  WS-Motif-Rejet     PIC X(30).
+
+*> Cle de rupture (institut+type-graduat+annee-etude+nr-groupe)
+*> utilisee pour le checkpoint/reprise : simple comparaison de
+*> chaine, les zones numeriques du groupe etant a largeur fixe.
+01  WS-Cle-Groupe-Courante    PIC X(07) VALUE SPACES.
+01  WS-Cle-Groupe-Precedente  PIC X(07) VALUE SPACES.
+01  WS-Cle-Checkpoint         PIC X(07) VALUE SPACES.
+01  WS-Reprise-Active         PIC X VALUE "N".
+    88  WS-Reprise-Oui        VALUE "O".
+
+*> Nombre d'enregistrements deja imprimes dans Rapport.res par un run
+*> precedent, releve dans Checkpoint.dat, et total courant (report
+*> herite + ce qui est imprime dans ce run) : permet a
+*> Verifier-Comptage-Reconciliation de rester valable meme apres une
+*> reprise, ou TOTAL-REC du report writer ne compte que les lignes
+*> de ce run.
+01  WS-Nbre-Imprimes-Checkpoint PIC 9(04) BINARY VALUE 0.
+01  WS-Nbre-Imprimes-Total      PIC 9(04) BINARY VALUE 0.
+01  WS-Compteur-Lignes        PIC S9(6) BINARY VALUE 0.
+
+*> Table des effectifs de l'annee precedente (institut/type-graduat/
+*> annee-etude), utilisee pour le rapport de comparaison annee sur
+*> annee quand un second fichier est fourni.
+01  WS-Table-Precedente.
+    02  WS-Precedent-Ligne OCCURS 200 TIMES
+                            ASCENDING KEY IS WS-Precedent-Cle
+                            INDEXED BY WS-Idx-Precedent.
+        03  WS-Precedent-Cle.
+            04  WS-Precedent-Institut      PIC X(02).
+            04  WS-Precedent-Type-Graduat  PIC 9(02).
+            04  WS-Precedent-Annee-Etude   PIC X(01).
+        03  WS-Precedent-Effectif          PIC S9(4) BINARY.
+01  WS-Nb-Lignes-Precedentes  PIC S9(4) BINARY VALUE 0.
+
+*> Table des effectifs de l'annee courante, alimentee pendant la
+*> validation, pour le meme rapport de comparaison.
+01  WS-Table-Courante.
+    02  WS-Courant-Ligne OCCURS 200 TIMES
+                            ASCENDING KEY IS WS-Courant-Cle
+                            INDEXED BY WS-Idx-Courant.
+        03  WS-Courant-Cle.
+            04  WS-Courant-Institut        PIC X(02).
+            04  WS-Courant-Type-Graduat    PIC 9(02).
+            04  WS-Courant-Annee-Etude     PIC X(01).
+        03  WS-Courant-Effectif            PIC S9(4) BINARY.
+01  WS-Nb-Lignes-Courantes    PIC S9(4) BINARY VALUE 0.
+01  WS-Cle-Recherche.
+    02  WS-Recherche-Institut      PIC X(02).
+    02  WS-Recherche-Type-Graduat  PIC 9(02).
+    02  WS-Recherche-Annee-Etude   PIC X(01).
+01  WS-Trouve                 PIC X VALUE "N".
+    88  WS-Ligne-Trouvee      VALUE "O".
+01  WS-Idx-Precedent-Trouve   PIC S9(4) BINARY VALUE 0.
+01  WS-Effectif-Actuel-Aff    PIC ZZZ9.
+01  WS-Effectif-Precedent-Aff PIC ZZZ9.
+01  WS-Effectif-Precedent-Brut PIC S9(4) BINARY VALUE 0.
+01  WS-Ecart                  PIC S9(4) BINARY VALUE 0.
+01  WS-Ecart-Aff              PIC -ZZZ9.
+
+REPORT SECTION.
+RD  rapport-etudiant  PAGE LIMIT IS 66
+                      HEADING        1
+                      FIRST DETAIL   5
+                      LAST DETAIL   42
+                      FOOTING       45
+    CONTROLS ARE FINAL, institut OF f-temp, type-graduat OF f-temp,
+                 annee-etude OF f-temp, nr-groupe OF f-temp.
+01  report-header TYPE IS REPORT HEADING NEXT GROUP NEXT PAGE.
+    02   LINE 24.
+         03  COLUMN 20 PIC X(30) VALUE ALL "*".
+    02   LINE 25.
+         03  COLUMN 20 PIC X(30) VALUE "   SERVICE ELEVES INPRES  ".
+    02   LINE 26.
+         03  COLUMN 20 PIC X(30) VALUE  ALL "*".
+
+01  TYPE IS PAGE HEADING.
+    02   LINE PLUS 2.
+         03  COLUMN 4 PIC X(41)
+           VALUE "Liste du nombre d'etudiants a la date du ".
+         03  COLUMN 45 PIC 99 SOURCE jour.
+         03  COLUMN 47 PIC X VALUE "/".
+         03  COLUMN 48 PIC 99 SOURCE mois.
+         03  COLUMN 50 PIC X VALUE "/".
+         03  COLUMN 51 PIC 99 SOURCE annee.
+         03  COLUMN 55 PIC X(5) VALUE "Page:".
+         03  COLUMN 61 PIC ZZZ9 SOURCE PAGE-COUNTER.
+
+01  TYPE IS CONTROL HEADING type-graduat OF f-temp.
+    02   LINE PLUS 1.
+         03 COLUMN 1 PIC X(8) VALUE "Graduat:".
+         03 COLUMN 10 PIC 99 SOURCE type-graduat OF f-temp.
+01  TYPE IS CONTROL HEADING annee-etude OF f-temp.
+    02   LINE PLUS 1.
+         03 COLUMN 15 PIC X(6) VALUE "Annee:".
+         03 COLUMN 22 PIC X SOURCE annee-etude OF f-temp.
+    02   LINE PLUS 1.
+         03 COLUMN 30 PIC X(7) VALUE "Section".
+01  TYPE IS CONTROL FOOTING nr-groupe OF f-temp.
+    02   LINE PLUS 1.
+         03 COLUMN 40 PIC X(4) SOURCE num-section OF f-temp.
+         03 total-sect COLUMN 45  PIC Z.ZZZ SUM nbre-rec.
+         03 COLUMN 52 PIC X(3) VALUE "R:".
+         03 total-sect-reussite  COLUMN 55 PIC ZZ9 SUM nbre-reussite-unit.
+         03 COLUMN 59 PIC X(3) VALUE "E:".
+         03 total-sect-echec     COLUMN 62 PIC ZZ9 SUM nbre-echec-unit.
+         03 COLUMN 66 PIC X(3) VALUE "I:".
+         03 total-sect-incomplet COLUMN 69 PIC ZZ9 SUM nbre-incomplet-unit.
+01  TYPE IS CONTROL FOOTING annee-etude OF f-temp.
+    02   LINE PLUS 1.
+         03 COLUMN 15 PIC X(12) VALUE "Total annee:".
+         03 total-annee COLUMN 30 PIC Z.ZZZ SUM nbre-rec.
+01  TYPE IS CONTROL FOOTING type-graduat OF f-temp NEXT GROUP NEXT PAGE.
+    02   LINE PLUS 1.
+         03 COLUMN 1 PIC X(14) VALUE "Total graduat:".
+         03 total-graduat COLUMN 16 PIC Z.ZZZ SUM total-annee.
+01  TYPE IS CONTROL FOOTING institut OF f-temp NEXT GROUP NEXT PAGE.
+    02   LINE PLUS 1.
+         03 COLUMN 1 PIC X(15) VALUE "Total institut:".
+         03 total-institut COLUMN 16 PIC Z.ZZZ SUM total-graduat.
+
+01  TYPE IS CONTROL FOOTING FINAL LINE PLUS 3.
+*> pas de clause COLUMN donc zone non imprimée
+    02 total-rec               PIC Z.ZZZ SUM nbre-rec.
+
+01  TYPE IS REPORT FOOTING.
+    02   LINE 24 ON NEXT PAGE.
+         03  COLUMN 20 PIC X(30) VALUE ALL "*".
+    02   LINE 25.
+         03  COLUMN 20 PIC X(30) VALUE "   SERVICE ELEVES INPRES  ".
+    02   LINE 26.
+         03  COLUMN 20 PIC X(30) VALUE ALL "*".
+    02   LINE 27.
+         03   COLUMN 20  PIC X(16)  VALUE "Nbre de pages ".
+         03   COLUMN 36  PIC ZZZ9  SOURCE PAGE-COUNTER.
+    02   LINE 28.
+         03   COLUMN 20  PIC X(16) VALUE "Nbre enreg.lus: ".
+         03   COLUMN 36  PIC Z.ZZZ SOURCE total-rec-sauv.
+
+
+PROCEDURE DIVISION.
+DECLARATIVES.
+decla1 SECTION.
+     USE AFTER STANDARD ERROR PROCEDURE ON f-input-brut.
+decla2.
+     EVALUATE file-statut
+             WHEN "35" DISPLAY "Fichier d'entree non trouve "
+             WHEN OTHER DISPLAY "Erreur d'entree/sortie"
+             file-statut
+     END-EVALUATE
+     STOP RUN.
+END DECLARATIVES.
+
+pp SECTION.
+debut.
+     PERFORM Determiner-Parametres-Run
+     PERFORM Valider-Fichier-Entree
+     PERFORM Verifier-Reprise
+
+     SORT f-sort ON ASCENDING	KEY institut OF rec-fsort,
+                                         type-graduat OF rec-fsort,
+                                         annee-etude OF rec-fsort,
+                                         nr-groupe OF rec-fsort,
+                                         nom OF rec-fsort
+
+			   USING f-input
+			   GIVING  f-temp
+
+     ACCEPT date-jour FROM DATE
+
+     IF WS-Mode-Csv
+        PERFORM Generer-Csv
+     ELSE
+        PERFORM Generer-Rapport
+     END-IF
+
+     PERFORM Verifier-Comptage-Reconciliation
+
+     IF WS-Comparaison-Demandee
+        PERFORM Generer-Comparaison
+     END-IF
+
+     STOP RUN.
+
+*> Recupere en variables d'environnement le nom du fichier de
+*> l'annee courante (ETUDIANTS_FICHIER, "Etudiants95.dat" par
+*> defaut pour ne pas casser les jobs existants), celui de l'annee
+*> precedente (ETUDIANTS_FICHIER_PRECEDENT, facultatif) et le mode
+*> de sortie (REPORTRUPTURE_MODE = RAPPORT ou CSV).
+Determiner-Parametres-Run.
+     DISPLAY "ETUDIANTS_FICHIER" UPON ENVIRONMENT-NAME
+     ACCEPT WS-Nom-Fichier-Entree FROM ENVIRONMENT-VALUE
+     IF WS-Nom-Fichier-Entree = SPACES
+        MOVE "Etudiants95.dat" TO WS-Nom-Fichier-Entree
+     END-IF
+
+     DISPLAY "ETUDIANTS_FICHIER_PRECEDENT" UPON ENVIRONMENT-NAME
+     ACCEPT WS-Nom-Fichier-Precedent FROM ENVIRONMENT-VALUE
+     IF WS-Nom-Fichier-Precedent NOT = SPACES
+        SET WS-Comparaison-Demandee TO TRUE
+     END-IF
+
+     DISPLAY "REPORTRUPTURE_MODE" UPON ENVIRONMENT-NAME
+     ACCEPT WS-Mode-Sortie FROM ENVIRONMENT-VALUE
+     IF WS-Mode-Sortie = SPACES
+        MOVE "RAPPORT" TO WS-Mode-Sortie
+     END-IF.
+
+*> Passe de validation avant le SORT : copie les enregistrements
+*> bien formes de f-input-brut vers f-input (utilise ensuite par le
+*> SORT, inchange) et route les enregistrements a cle blanche ou
+*> invalide vers Rejets.res avec le motif, plutot que de les laisser
+*> devenir un groupe de rupture fantome dans le rapport imprime.
+*> Alimente au passage la table des effectifs courants utilisee pour
+*> le rapport de comparaison annee sur annee.
+Valider-Fichier-Entree.
+     OPEN INPUT f-input-brut
+     OPEN OUTPUT f-input
+     OPEN OUTPUT f-rejets
+     SET eof-false TO TRUE
+     READ f-input-brut AT END SET eof-true TO TRUE
+     END-READ
+     PERFORM TEST BEFORE UNTIL eof-true
+        PERFORM Controler-Enregistrement
+        READ f-input-brut AT END SET eof-true TO TRUE
+        END-READ
+     END-PERFORM
+     CLOSE f-input-brut, f-input, f-rejets.
+
+Controler-Enregistrement.
+     MOVE SPACES TO WS-Motif-Rejet
+     EVALUATE TRUE
+        WHEN institut OF rec-brut = SPACES
+           MOVE "Institut manquant" TO WS-Motif-Rejet
+        WHEN type-graduat OF rec-brut = 0
+           MOVE "Type de graduat invalide" TO WS-Motif-Rejet
+        WHEN annee-etude OF rec-brut = SPACE
+           MOVE "Annee d'etude manquante" TO WS-Motif-Rejet
+        WHEN nr-groupe OF rec-brut = 0
+           MOVE "Numero de groupe invalide" TO WS-Motif-Rejet
+     END-EVALUATE
+     IF WS-Motif-Rejet = SPACES
+        MOVE rec-brut TO enreg-etudiant
+        WRITE enreg-etudiant
+        ADD 1 TO WS-Nbre-Valides
+        PERFORM Cumuler-Effectif-Courant
+     ELSE
+        MOVE SPACES TO ligne-rejet
+        STRING institut OF rec-brut "|" type-graduat OF rec-brut "|"
+               annee-etude OF rec-brut "|" nr-groupe OF rec-brut "|"
+               matricule OF rec-brut " - " WS-Motif-Rejet
+               DELIMITED BY SIZE INTO ligne-rejet
+        WRITE ligne-rejet
+        ADD 1 TO WS-Nbre-Rejetes
+     END-IF.
+
+*> Cumule, dans une petite table recherchee par SEARCH ALL, le
+*> nombre d'etudiants valides par institut/type-graduat/annee-etude
+*> pour alimenter, plus tard, le rapport de comparaison.
+Cumuler-Effectif-Courant.
+     MOVE institut OF rec-brut     TO WS-Recherche-Institut
+     MOVE type-graduat OF rec-brut TO WS-Recherche-Type-Graduat
+     MOVE annee-etude OF rec-brut  TO WS-Recherche-Annee-Etude
+     SET WS-Idx-Courant TO 1
+     SET WS-Trouve TO "N"
+     PERFORM VARYING WS-Idx-Courant FROM 1 BY 1
+             UNTIL WS-Idx-Courant > WS-Nb-Lignes-Courantes
+        IF WS-Courant-Cle (WS-Idx-Courant) = WS-Cle-Recherche
+           ADD 1 TO WS-Courant-Effectif (WS-Idx-Courant)
+           SET WS-Trouve TO "O"
+           SET WS-Idx-Courant TO WS-Nb-Lignes-Courantes
+        END-IF
+     END-PERFORM
+     IF NOT WS-Ligne-Trouvee AND WS-Nb-Lignes-Courantes < 200
+        ADD 1 TO WS-Nb-Lignes-Courantes
+        MOVE WS-Cle-Recherche TO WS-Courant-Cle (WS-Nb-Lignes-Courantes)
+        MOVE 1 TO WS-Courant-Effectif (WS-Nb-Lignes-Courantes)
+     END-IF.
+
+*> Recherche s'il existe un point de reprise laisse par un run
+*> precedent interrompu (SORT non termine, disque plein en ecrivant
+*> Rapport.res, etc). Si oui, les groupes deja generes avant l'arret
+*> ne seront pas regeneres.
+Verifier-Reprise.
+     MOVE "N" TO WS-Reprise-Active
+     MOVE 0   TO WS-Nbre-Imprimes-Checkpoint
+     OPEN INPUT f-checkpoint
+     IF WS-Statut-Checkpoint = "00"
+        READ f-checkpoint
+           AT END MOVE "N" TO WS-Reprise-Active
+           NOT AT END
+              MOVE chk-cle-groupe TO WS-Cle-Checkpoint
+              MOVE chk-nbre-imprimes TO WS-Nbre-Imprimes-Checkpoint
+              SET WS-Reprise-Oui TO TRUE
+        END-READ
+        CLOSE f-checkpoint
+     END-IF.
+
+*> Ecrit/rafraichit Checkpoint.dat avec la cle du dernier groupe
+*> (nr-groupe) entierement traite et le nombre cumule de lignes
+*> imprimees jusque-la, afin qu'un rerun puisse reprendre a cet
+*> endroit plutot que de retraiter tout le fichier, tout en gardant
+*> le compte total exact pour la reconciliation.
+Ecrire-Checkpoint.
+     OPEN OUTPUT f-checkpoint
+     MOVE WS-Cle-Groupe-Precedente TO chk-cle-groupe
+     MOVE WS-Nbre-Imprimes-Total   TO chk-nbre-imprimes
+     WRITE enreg-checkpoint
+     CLOSE f-checkpoint.
+
+*> Le job s'est termine normalement : le point de reprise n'a plus
+*> lieu d'etre, un futur rerun doit repartir de zero.
+Supprimer-Checkpoint.
+     OPEN OUTPUT f-checkpoint
+     CLOSE f-checkpoint.
+
+Generer-Rapport.
+     OPEN input f-temp
+     IF WS-Reprise-Oui
+        OPEN EXTEND f-output
+     ELSE
+        OPEN output f-output
+     END-IF
+     INITIATE rapport-etudiant
+     COMPUTE PAGE-COUNTER = PAGE-COUNTER - 1
+
+     SET eof-false TO TRUE
+     MOVE SPACES TO WS-Cle-Groupe-Precedente
+     MOVE WS-Nbre-Imprimes-Checkpoint TO WS-Nbre-Imprimes-Total
+     READ f-temp AT END SET eof-true TO TRUE
+     END-READ
+     PERFORM  TEST BEFORE UNTIL eof-true
+       PERFORM Determiner-Resultat-Etudiant
+       STRING institut OF rc-foutput type-graduat OF rc-foutput
+              annee-etude OF rc-foutput nr-groupe OF rc-foutput
+              DELIMITED BY SIZE INTO WS-Cle-Groupe-Courante
+       IF WS-Reprise-Oui AND WS-Cle-Groupe-Courante NOT > WS-Cle-Checkpoint
+          CONTINUE
+       ELSE
+          IF WS-Cle-Groupe-Precedente NOT = SPACES AND
+             WS-Cle-Groupe-Courante NOT = WS-Cle-Groupe-Precedente
+             PERFORM Ecrire-Checkpoint
+          END-IF
+          GENERATE rapport-etudiant
+          ADD 1 TO WS-Nbre-Imprimes-Total
+       END-IF
+       MOVE WS-Cle-Groupe-Courante TO WS-Cle-Groupe-Precedente
+       READ f-temp AT END SET eof-true TO TRUE
+       END-READ
+     END-PERFORM
+
+     COMPUTE PAGE-COUNTER = PAGE-COUNTER - 1.
+     MOVE WS-Nbre-Imprimes-Total TO TOTAL-REC-SAUV.
+
+     TERMINATE rapport-etudiant
+     CLOSE f-temp, f-output
+     PERFORM Supprimer-Checkpoint.
+
+*> Determine, pour l'enregistrement du groupe f-temp en cours, dans
+*> laquelle des trois cases (reussite/echec/incomplet) il compte,
+*> pour que les compteurs SUM du rapport restent a jour un par un.
+Determiner-Resultat-Etudiant.
+     MOVE 0 TO nbre-reussite-unit
+     MOVE 0 TO nbre-echec-unit
+     MOVE 0 TO nbre-incomplet-unit
+     EVALUATE TRUE
+        WHEN etu-reussite OF rc-foutput  MOVE 1 TO nbre-reussite-unit
+        WHEN etu-echec OF rc-foutput     MOVE 1 TO nbre-echec-unit
+        WHEN OTHER                       MOVE 1 TO nbre-incomplet-unit
+     END-EVALUATE.
+
+*> Mode alternatif demande par le service de scolarite : les memes
+*> champs, tries de la meme facon, mais en CSV plutot qu'en rapport
+*> imprime, pour un chargement direct dans un tableur.
+Generer-Csv.
+     OPEN INPUT f-temp
+     OPEN OUTPUT f-csv
+     SET eof-false TO TRUE
+     READ f-temp AT END SET eof-true TO TRUE
+     END-READ
+     MOVE 0 TO nbre-rec
+     PERFORM TEST BEFORE UNTIL eof-true
+        ADD 1 TO nbre-rec
+        MOVE SPACES TO ligne-csv
+        STRING institut OF rc-foutput      DELIMITED BY SIZE ";"
+               type-graduat OF rc-foutput  DELIMITED BY SIZE ";"
+               annee-etude OF rc-foutput   DELIMITED BY SIZE ";"
+               nr-groupe OF rc-foutput     DELIMITED BY SIZE ";"
+               nom OF rc-foutput           DELIMITED BY SIZE
+               INTO ligne-csv
+        WRITE ligne-csv
+        READ f-temp AT END SET eof-true TO TRUE
+        END-READ
+     END-PERFORM
+     MOVE nbre-rec TO TOTAL-REC-SAUV
+     CLOSE f-temp, f-csv.
+
+*> Compare le compteur independant leve au fil de l'eau pendant la
+*> validation (avant meme le SORT) au total imprime par le report
+*> writer : un ecart signale un probleme de SORT/GIVING ou de
+*> troncature silencieuse. TOTAL-REC-SAUV est alimente par
+*> WS-Nbre-Imprimes-Total (voir Generer-Rapport), qui cumule les
+*> lignes imprimees d'un eventuel run precedent (via Checkpoint.dat)
+*> et celles de ce run, donc la comparaison reste valable meme apres
+*> une reprise sur checkpoint.
+Verifier-Comptage-Reconciliation.
+     IF WS-Nbre-Valides NOT = FUNCTION NUMVAL(FUNCTION TRIM(TOTAL-REC-SAUV))
+        DISPLAY "ATTENTION: divergence de comptage - "
+                WS-Nbre-Valides " enregistrement(s) valides lus, "
+                TOTAL-REC-SAUV " compte(s) dans le rapport final"
+     END-IF.
+
+*> Rapport texte simple annee-sur-annee : effectif actuel contre
+*> effectif de l'annee precedente, par institut/type-graduat/
+*> annee-etude, quand un second fichier a ete fourni.
+Generer-Comparaison.
+     PERFORM Charger-Effectifs-Precedents
+     OPEN OUTPUT f-comparaison
+     MOVE "INSTITUT;GRADUAT;ANNEE;EFFECTIF ACTUEL;EFFECTIF PRECEDENT;ECART"
+          TO ligne-comparaison
+     WRITE ligne-comparaison
+     PERFORM VARYING WS-Idx-Courant FROM 1 BY 1
+             UNTIL WS-Idx-Courant > WS-Nb-Lignes-Courantes
+        PERFORM Ecrire-Ligne-Comparaison
+     END-PERFORM
+     PERFORM VARYING WS-Idx-Precedent FROM 1 BY 1
+             UNTIL WS-Idx-Precedent > WS-Nb-Lignes-Precedentes
+        PERFORM Ecrire-Ligne-Comparaison-Disparue
+     END-PERFORM
+     CLOSE f-comparaison.
+
+Charger-Effectifs-Precedents.
+     MOVE 0 TO WS-Nb-Lignes-Precedentes
+     OPEN INPUT f-precedent
+     IF WS-Statut-Precedent = "00"
+        SET eof-false TO TRUE
+        READ f-precedent AT END SET eof-true TO TRUE
+        END-READ
+        PERFORM TEST BEFORE UNTIL eof-true
+           PERFORM Cumuler-Effectif-Precedent
+           READ f-precedent AT END SET eof-true TO TRUE
+           END-READ
+        END-PERFORM
+        CLOSE f-precedent
+     END-IF.
+
+Cumuler-Effectif-Precedent.
+     MOVE institut OF rec-precedent     TO WS-Recherche-Institut
+     MOVE type-graduat OF rec-precedent TO WS-Recherche-Type-Graduat
+     MOVE annee-etude OF rec-precedent  TO WS-Recherche-Annee-Etude
+     SET WS-Trouve TO "N"
+     PERFORM VARYING WS-Idx-Precedent FROM 1 BY 1
+             UNTIL WS-Idx-Precedent > WS-Nb-Lignes-Precedentes
+        IF WS-Precedent-Cle (WS-Idx-Precedent) = WS-Cle-Recherche
+           ADD 1 TO WS-Precedent-Effectif (WS-Idx-Precedent)
+           SET WS-Trouve TO "O"
+           SET WS-Idx-Precedent TO WS-Nb-Lignes-Precedentes
+        END-IF
+     END-PERFORM
+     IF NOT WS-Ligne-Trouvee AND WS-Nb-Lignes-Precedentes < 200
+        ADD 1 TO WS-Nb-Lignes-Precedentes
+        MOVE WS-Cle-Recherche TO WS-Precedent-Cle (WS-Nb-Lignes-Precedentes)
+        MOVE 1 TO WS-Precedent-Effectif (WS-Nb-Lignes-Precedentes)
+     END-IF.
+
+Ecrire-Ligne-Comparaison.
+     MOVE WS-Courant-Cle (WS-Idx-Courant) TO WS-Cle-Recherche
+     SET WS-Trouve TO "N"
+     MOVE 0 TO WS-Idx-Precedent-Trouve
+     PERFORM VARYING WS-Idx-Precedent FROM 1 BY 1
+             UNTIL WS-Idx-Precedent > WS-Nb-Lignes-Precedentes
+        IF WS-Precedent-Cle (WS-Idx-Precedent) = WS-Cle-Recherche
+           SET WS-Trouve TO "O"
+           MOVE WS-Idx-Precedent TO WS-Idx-Precedent-Trouve
+           SET WS-Idx-Precedent TO WS-Nb-Lignes-Precedentes
+        END-IF
+     END-PERFORM
+     MOVE WS-Courant-Effectif (WS-Idx-Courant) TO WS-Effectif-Actuel-Aff
+     IF WS-Ligne-Trouvee
+        MOVE WS-Precedent-Effectif (WS-Idx-Precedent-Trouve)
+             TO WS-Effectif-Precedent-Brut
+     ELSE
+        MOVE 0 TO WS-Effectif-Precedent-Brut
+     END-IF
+     MOVE WS-Effectif-Precedent-Brut TO WS-Effectif-Precedent-Aff
+     COMPUTE WS-Ecart = WS-Courant-Effectif (WS-Idx-Courant) -
+                        WS-Effectif-Precedent-Brut
+     MOVE WS-Ecart TO WS-Ecart-Aff
+     MOVE SPACES TO ligne-comparaison
+     STRING WS-Courant-Institut (WS-Idx-Courant) ";"
+            WS-Courant-Type-Graduat (WS-Idx-Courant) ";"
+            WS-Courant-Annee-Etude (WS-Idx-Courant) ";"
+            WS-Effectif-Actuel-Aff ";"
+            WS-Effectif-Precedent-Aff ";"
+            WS-Ecart-Aff
+            DELIMITED BY SIZE INTO ligne-comparaison
+     WRITE ligne-comparaison.
+
+*> Groupes presents seulement dans le fichier de l'annee precedente
+*> (institut ferme, type-graduat ou annee-etude disparu depuis) :
+*> la boucle ci-dessus ne les rencontre jamais puisqu'elle est
+*> pilotee par la table de l'annee courante, donc on les rattrape ici
+*> avec un effectif actuel a zero.
+Ecrire-Ligne-Comparaison-Disparue.
+     MOVE WS-Precedent-Cle (WS-Idx-Precedent) TO WS-Cle-Recherche
+     SET WS-Trouve TO "N"
+     PERFORM VARYING WS-Idx-Courant FROM 1 BY 1
+             UNTIL WS-Idx-Courant > WS-Nb-Lignes-Courantes
+        IF WS-Courant-Cle (WS-Idx-Courant) = WS-Cle-Recherche
+           SET WS-Trouve TO "O"
+           SET WS-Idx-Courant TO WS-Nb-Lignes-Courantes
+        END-IF
+     END-PERFORM
+     IF NOT WS-Ligne-Trouvee
+        MOVE 0 TO WS-Effectif-Actuel-Aff
+        MOVE WS-Precedent-Effectif (WS-Idx-Precedent)
+             TO WS-Effectif-Precedent-Brut
+        MOVE WS-Effectif-Precedent-Brut TO WS-Effectif-Precedent-Aff
+        COMPUTE WS-Ecart = 0 - WS-Effectif-Precedent-Brut
+        MOVE WS-Ecart TO WS-Ecart-Aff
+        MOVE SPACES TO ligne-comparaison
+        STRING WS-Precedent-Institut (WS-Idx-Precedent) ";"
+               WS-Precedent-Type-Graduat (WS-Idx-Precedent) ";"
+               WS-Precedent-Annee-Etude (WS-Idx-Precedent) ";"
+               WS-Effectif-Actuel-Aff ";"
+               WS-Effectif-Precedent-Aff ";"
+               WS-Ecart-Aff
+               DELIMITED BY SIZE INTO ligne-comparaison
+        WRITE ligne-comparaison
+     END-IF.
